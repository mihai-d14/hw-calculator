@@ -1,11 +1,133 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HW-CALCULATOR.
-       
+       AUTHOR. R ALEXA.
+       INSTALLATION. PANEL GENOTYPING SERVICES.
+       DATE-WRITTEN. 2024-03-01.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   2024-03-01 RA  ORIGINAL TWO-ALLELE FREQUENCY CALCULATOR.
+      *   2026-07-20 RA  ADDED BATCH DECK PROCESSING (RUN-MODE B).
+      *   2026-07-23 RA  ADDED REVERSE MODE FROM OBSERVED COUNTS.
+      *   2026-07-27 RA  ADDED RANGE VALIDATION AND ERROR REPORT.
+      *   2026-07-30 RA  ADDED CHI-SQUARE GOODNESS-OF-FIT TEST.
+      *   2026-08-01 RA  ADDED THREE-ALLELE (ABO-STYLE) LOCUS SUPPORT.
+      *   2026-08-03 RA  ADDED AUDIT TRAIL FILE.
+      *   2026-08-05 RA  ADDED PRINTABLE REPORT OUTPUT.
+      *   2026-08-07 RA  ADDED BATCH CHECKPOINT/RESTART.
+      *   2026-08-08 RA  ADDED CONFIDENCE INTERVAL ON INPUT FREQUENCY.
+      *   2026-08-09 RA  ADDED FIXED-WIDTH EXTRACT FOR STATS PACKAGE.
+      *
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-OUTFILE-STATUS.
+           SELECT ERRFILE ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-ERRFILE-STATUS.
+           SELECT AUDTFILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-AUDTFILE-STATUS.
+           SELECT PRTFILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-PRTFILE-STATUS.
+           SELECT XTRFILE ASSIGN TO "XTRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-XTRFILE-STATUS.
+           SELECT CKPFILE ASSIGN TO "CKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-CKPFILE-STATUS.
+      *
        DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  INFILE.
+       01  BATCH-INPUT-RECORD.
+           05  BI-REC-TYPE         PIC X(01).
+           05  BI-POP-ID           PIC X(10).
+           05  BI-FREQUENCY        PIC 9(01)V9(08).
+           05  BI-Q-FREQUENCY      PIC 9(01)V9(08).
+           05  BI-R-FREQUENCY      PIC 9(01)V9(08).
+           05  BI-AA-COUNT         PIC 9(07).
+           05  BI-AQ-COUNT         PIC 9(07).
+           05  BI-QQ-COUNT         PIC 9(07).
+           05  BI-SAMPLE-N         PIC 9(07).
+           05  BI-OBS-AA-COUNT     PIC 9(07).
+           05  BI-OBS-AQ-COUNT     PIC 9(07).
+           05  BI-OBS-QQ-COUNT     PIC 9(07).
+           05  FILLER              PIC X(13).
+      *
+       FD  OUTFILE.
+       01  OUTFILE-RECORD          PIC X(132).
+      *
+       FD  ERRFILE.
+       01  ERROR-RECORD.
+           05  ER-RECORD-NUMBER    PIC 9(07).
+           05  FILLER              PIC X(01).
+           05  ER-POP-ID           PIC X(10).
+           05  FILLER              PIC X(01).
+           05  ER-BAD-VALUE        PIC 9(01)V9(08).
+           05  ER-BAD-VALUE-X REDEFINES ER-BAD-VALUE PIC X(09).
+           05  FILLER              PIC X(01).
+           05  ER-MESSAGE          PIC X(40).
+      *
+       FD  AUDTFILE.
+       01  AUDIT-RECORD.
+           05  AR-RUN-ID           PIC X(16).
+           05  FILLER              PIC X(01).
+           05  AR-POP-ID           PIC X(10).
+           05  FILLER              PIC X(01).
+           05  AR-MODE             PIC X(01).
+           05  FILLER              PIC X(01).
+           05  AR-FREQUENCY        PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-ALLELE-Q         PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-ALLELE-R         PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-AA-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-AQ-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-QQ-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-PP-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-QQ3-FREQ         PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-RR-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-PQ-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-PR-FREQ          PIC 9(01)V9(08).
+           05  FILLER              PIC X(01).
+           05  AR-QR-FREQ          PIC 9(01)V9(08).
+      *
+       FD  PRTFILE.
+       01  PRINT-LINE              PIC X(132).
+      *
+       FD  XTRFILE.
+       01  EXTRACT-RECORD.
+           05  XR-POP-ID           PIC X(10).
+           05  XR-RUN-DATE         PIC 9(08).
+           05  XR-P-FREQUENCY      PIC 9(01)V9(08).
+           05  XR-Q-FREQUENCY      PIC 9(01)V9(08).
+           05  XR-AA-FREQ          PIC 9(01)V9(08).
+           05  XR-AQ-FREQ          PIC 9(01)V9(08).
+           05  XR-QQ-FREQ          PIC 9(01)V9(08).
+      *
+       FD  CKPFILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-COUNT     PIC 9(07).
+      *
        WORKING-STORAGE SECTION.
        01 W-FREQUENCY         PIC 9(1)V9(8).
+       01 W-FREQUENCY-ALPHA REDEFINES W-FREQUENCY PIC X(09).
        01 W-Q-FREQUENCY       PIC 9(1)V9(8).
        01 W-AA-FREQ          PIC 9(1)V9(8).
        01 W-AQ-FREQ          PIC 9(1)V9(8).
@@ -20,25 +142,994 @@
           05 FILLER          PIC X(6) VALUE ',"qq":'.
           05 W-QQ-STR        PIC X(10).
           05 FILLER          PIC X(1) VALUE '}'.
-
+      *
+      * RUN CONTROL SWITCHES AND COUNTERS
+      *
+       77  W-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+       77  W-SINCE-CHECKPOINT     PIC 9(07) COMP VALUE ZERO.
+       77  W-CHECKPOINT-COUNT     PIC 9(07) COMP VALUE ZERO.
+       77  W-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 10.
+       77  W-ERROR-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  W-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  W-EOF-REACHED             VALUE 'Y'.
+       77  W-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+           88  W-INPUT-VALID             VALUE 'Y'.
+           88  W-INPUT-INVALID           VALUE 'N'.
+       77  W-AUDTFILE-STATUS      PIC X(02) VALUE SPACES.
+       77  W-ERRFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  W-PRTFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  W-XTRFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  W-CKPFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  W-INFILE-STATUS        PIC X(02) VALUE SPACES.
+       77  W-OUTFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  W-ERROR-MESSAGE        PIC X(40) VALUE SPACES.
+       77  W-LAST-BAD-VALUE       PIC 9(01)V9(08) VALUE ZERO.
+       77  W-LAST-BAD-VALUE-ALPHA PIC X(09) VALUE SPACES.
+       77  W-BAD-VALUE-IS-ALPHA   PIC X(01) VALUE 'N'.
+           88  W-BAD-VALUE-NON-NUMERIC   VALUE 'Y'.
+       77  W-NUMVAL-CHECK         PIC S9(04) VALUE ZERO.
+      *
+      * CURRENT-RECORD IDENTIFICATION
+      *
+       01  W-IDENTIFICATION-DATA.
+           05  W-POP-ID            PIC X(10).
+           05  W-RUN-MODE          PIC X(01).
+               88  W-MODE-FREQUENCY      VALUE 'F'.
+               88  W-MODE-COUNTS         VALUE 'C'.
+               88  W-MODE-THREE-ALLELE   VALUE 'T'.
+               88  W-MODE-BATCH          VALUE 'B'.
+           05  W-AUDIT-MODE        PIC X(01).
+               88  W-AUDIT-MODE-THREE-ALLELE  VALUE 'T'.
+           05  W-OBS-AA-COUNT      PIC 9(07).
+           05  W-OBS-AQ-COUNT      PIC 9(07).
+           05  W-OBS-QQ-COUNT      PIC 9(07).
+      *
+      * REVERSE MODE (COUNTS-IN) WORKING FIELDS
+      *
+       01  W-COUNTS-DATA.
+           05  W-AA-COUNT          PIC 9(07).
+           05  W-AQ-COUNT          PIC 9(07).
+           05  W-QQ-COUNT          PIC 9(07).
+           05  W-SAMPLE-N          PIC 9(07).
+           05  W-TOTAL-ALLELES     PIC 9(08) COMP.
+           05  W-P-NUMERATOR       PIC 9(08) COMP.
+      *
+      * THREE-ALLELE (ABO-STYLE) WORKING FIELDS
+      *
+       01  W-THREE-ALLELE-DATA.
+           05  W-ALLELE-P          PIC 9(01)V9(08).
+           05  W-ALLELE-P-ALPHA REDEFINES W-ALLELE-P PIC X(09).
+           05  W-ALLELE-Q          PIC 9(01)V9(08).
+           05  W-ALLELE-Q-ALPHA REDEFINES W-ALLELE-Q PIC X(09).
+           05  W-ALLELE-R          PIC 9(01)V9(08).
+           05  W-ALLELE-R-ALPHA REDEFINES W-ALLELE-R PIC X(09).
+           05  W-ALLELE-SUM        PIC 9(01)V9(08).
+           05  W-PP-FREQ           PIC 9(01)V9(08).
+           05  W-QQ3-FREQ          PIC 9(01)V9(08).
+           05  W-RR-FREQ           PIC 9(01)V9(08).
+           05  W-PQ-FREQ           PIC 9(01)V9(08).
+           05  W-PR-FREQ           PIC 9(01)V9(08).
+           05  W-QR-FREQ           PIC 9(01)V9(08).
+      *
+       01  W-WORK-3               PIC Z9.9(8).
+       01  W-RESPONSE-3.
+           05  FILLER              PIC X(02) VALUE '{"'.
+           05  FILLER              PIC X(04) VALUE 'pp":'.
+           05  W-PP-STR            PIC X(11).
+           05  FILLER              PIC X(06) VALUE ',"qq":'.
+           05  W-QQ3-STR           PIC X(11).
+           05  FILLER              PIC X(06) VALUE ',"rr":'.
+           05  W-RR-STR            PIC X(11).
+           05  FILLER              PIC X(06) VALUE ',"pq":'.
+           05  W-PQ-STR            PIC X(11).
+           05  FILLER              PIC X(06) VALUE ',"pr":'.
+           05  W-PR-STR            PIC X(11).
+           05  FILLER              PIC X(06) VALUE ',"qr":'.
+           05  W-QR-STR            PIC X(11).
+           05  FILLER              PIC X(01) VALUE '}'.
+      *
+      * CHI-SQUARE GOODNESS-OF-FIT WORKING FIELDS
+      *
+       01  W-CHI-SQUARE-DATA.
+           05  W-CHI-SAMPLE-N      PIC 9(07) COMP.
+           05  W-EXP-AA-COUNT      PIC 9(07)V9(04).
+           05  W-EXP-AQ-COUNT      PIC 9(07)V9(04).
+           05  W-EXP-QQ-COUNT      PIC 9(07)V9(04).
+           05  W-CHI-SQUARE-VALUE  PIC 9(05)V9(04).
+           05  W-CHI-THRESHOLD     PIC 9(02)V9(04) VALUE 3.8415.
+           05  W-CHI-RESULT-FLAG   PIC X(01).
+               88  W-IN-EQUILIBRIUM      VALUE 'E'.
+               88  W-DEVIATES            VALUE 'D'.
+               88  W-CHI-NOT-RUN         VALUE 'N'.
+           05  W-CHI-RESULT-TEXT   PIC X(14).
+      *
+      * CONFIDENCE INTERVAL WORKING FIELDS
+      *
+       01  W-CONFIDENCE-DATA.
+           05  W-STD-ERROR         PIC 9(01)V9(08).
+           05  W-CI-LOWER          PIC S9(01)V9(08).
+           05  W-CI-UPPER          PIC S9(01)V9(08).
+           05  W-CI-LOWER-OUT      PIC 9(01)V9(08).
+           05  W-CI-UPPER-OUT      PIC 9(01)V9(08).
+      *
+      * DISPLAY/REPORT EDIT FIELDS
+      *
+       01  W-DISPLAY-EDIT-FIELDS.
+           05  W-CI-LOWER-DISP     PIC 9.9(8).
+           05  W-CI-UPPER-DISP     PIC 9.9(8).
+           05  W-CHI-DISPLAY-WORK  PIC ZZZZ9.9999.
+           05  W-PCT-AA-DISP       PIC ZZ9.99.
+           05  W-PCT-AQ-DISP       PIC ZZ9.99.
+           05  W-PCT-QQ-DISP       PIC ZZ9.99.
+       01  W-CI-DISPLAY-LINE      PIC X(60).
+       01  W-CHI-DISPLAY-LINE     PIC X(60).
+      *
+      * AUDIT/RUN IDENTIFICATION FIELDS
+      *
+       01  W-AUDIT-DATA.
+           05  W-CURRENT-DATE      PIC 9(08).
+           05  W-CURRENT-TIME      PIC 9(08).
+           05  W-RUN-ID            PIC X(16).
+      *
        PROCEDURE DIVISION.
-           ACCEPT W-FREQUENCY
-           
+      *
+      *================================================================
+      * 0000-MAINLINE - PROGRAM ENTRY POINT
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN W-MODE-COUNTS
+                   PERFORM 2100-SINGLE-COUNTS-MODE THRU 2100-EXIT
+               WHEN W-MODE-THREE-ALLELE
+                   PERFORM 2200-SINGLE-THREE-ALLELE-MODE
+                       THRU 2200-EXIT
+               WHEN W-MODE-BATCH
+                   PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+               WHEN OTHER
+                   PERFORM 2000-SINGLE-FREQUENCY-MODE THRU 2000-EXIT
+           END-EVALUATE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+      *
+      *================================================================
+      * 1000-INITIALIZE - OPEN SUPPORT FILES, ESTABLISH RUN IDENTITY
+      *================================================================
+       1000-INITIALIZE.
+           MOVE ZERO TO W-RECORD-COUNT W-CHECKPOINT-COUNT
+               W-ERROR-COUNT W-SINCE-CHECKPOINT
+           MOVE 'N' TO W-EOF-SWITCH
+           MOVE 'Y' TO W-VALID-SWITCH
+           MOVE ZERO TO W-LAST-BAD-VALUE
+           MOVE SPACES TO W-LAST-BAD-VALUE-ALPHA
+           MOVE 'N' TO W-BAD-VALUE-IS-ALPHA
+           ACCEPT W-CHECKPOINT-INTERVAL
+               FROM ENVIRONMENT "HW-CKPT-INTERVAL"
+               ON EXCEPTION
+                   MOVE 10 TO W-CHECKPOINT-INTERVAL
+           END-ACCEPT
+           ACCEPT W-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT W-CURRENT-TIME FROM TIME
+           STRING W-CURRENT-DATE DELIMITED BY SIZE
+                  W-CURRENT-TIME DELIMITED BY SIZE
+               INTO W-RUN-ID
+           END-STRING
+           ACCEPT W-RUN-MODE
+           IF W-MODE-BATCH
+               PERFORM 3200-BATCH-READ-CHECKPOINT THRU 3200-EXIT
+           END-IF
+           PERFORM 1050-OPEN-SUPPORT-FILES THRU 1050-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *
+      * AUDTFILE ALWAYS ACCUMULATES ACROSS RUNS (COMPLIANCE HISTORY
+      * MUST NEVER BE TRUNCATED). ERRFILE/PRTFILE/XTRFILE ACCUMULATE
+      * ACROSS SINGLE-MODE INVOCATIONS THE SAME WAY, BUT FOR BATCH
+      * THEY ARE TRUNCATED AT THE START OF A FRESH JOB (CHECKPOINT
+      * COUNT ZERO) AND EXTENDED ON A RESTART SO A RESUBMITTED JOB
+      * DOES NOT LOSE THE OUTPUT ALREADY WRITTEN FOR EARLIER RECORDS.
+      *
+       1050-OPEN-SUPPORT-FILES.
+           OPEN EXTEND AUDTFILE
+           IF W-AUDTFILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDTFILE
+           END-IF
+           IF W-MODE-BATCH AND W-CHECKPOINT-COUNT = 0
+               OPEN OUTPUT ERRFILE
+               OPEN OUTPUT PRTFILE
+               PERFORM 8610-WRITE-REPORT-HEADER THRU 8610-EXIT
+               OPEN OUTPUT XTRFILE
+           ELSE
+               OPEN EXTEND ERRFILE
+               IF W-ERRFILE-STATUS NOT = '00'
+                   OPEN OUTPUT ERRFILE
+               END-IF
+               OPEN EXTEND PRTFILE
+               IF W-PRTFILE-STATUS NOT = '00'
+                   OPEN OUTPUT PRTFILE
+                   PERFORM 8610-WRITE-REPORT-HEADER THRU 8610-EXIT
+               END-IF
+               OPEN EXTEND XTRFILE
+               IF W-XTRFILE-STATUS NOT = '00'
+                   OPEN OUTPUT XTRFILE
+               END-IF
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2000-SINGLE-FREQUENCY-MODE - ONE LOCUS, FREQUENCY GIVEN
+      *================================================================
+       2000-SINGLE-FREQUENCY-MODE.
+           ACCEPT W-POP-ID
+           ACCEPT W-FREQUENCY-ALPHA
+           ACCEPT W-SAMPLE-N
+           ACCEPT W-OBS-AA-COUNT
+           ACCEPT W-OBS-AQ-COUNT
+           ACCEPT W-OBS-QQ-COUNT
+           PERFORM 2050-CONVERT-FREQUENCY-KEYSTROKES THRU 2050-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 4000-VALIDATE-FREQUENCY THRU 4000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 5100-COMPUTE-GENOTYPE-FREQS THRU 5100-EXIT
+           PERFORM 8000-BUILD-JSON-RESPONSE THRU 8000-EXIT
+           DISPLAY W-RESPONSE
+           IF W-SAMPLE-N > 0
+               PERFORM 7000-COMPUTE-CONFIDENCE-INTERVAL THRU 7000-EXIT
+               DISPLAY W-CI-DISPLAY-LINE
+           END-IF
+           IF W-OBS-AA-COUNT > 0 OR W-OBS-AQ-COUNT > 0
+                   OR W-OBS-QQ-COUNT > 0
+               PERFORM 6000-CHI-SQUARE-TEST THRU 6000-EXIT
+               DISPLAY W-CHI-DISPLAY-LINE
+           END-IF
+           MOVE 'F' TO W-AUDIT-MODE
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+           PERFORM 8600-WRITE-PRINT-REPORT THRU 8600-EXIT
+           IF W-SAMPLE-N > 0
+               PERFORM 8630-WRITE-CI-LINE-TO-REPORT THRU 8630-EXIT
+           END-IF
+           IF W-OBS-AA-COUNT > 0 OR W-OBS-AQ-COUNT > 0
+                   OR W-OBS-QQ-COUNT > 0
+               PERFORM 8620-WRITE-CHI-LINE-TO-REPORT THRU 8620-EXIT
+           END-IF
+           PERFORM 8700-WRITE-EXTRACT-RECORD THRU 8700-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+      *
+      * W-FREQUENCY IS ACCEPTED RAW (AS W-FREQUENCY-ALPHA) SO A
+      * GENUINELY NON-NUMERIC KEYSTROKE STRING IS STILL THERE TO
+      * REPORT -- ACCEPT INTO THE NUMERIC FIELD ITSELF WOULD DE-EDIT
+      * BAD KEYSTROKES TO ZERO BEFORE VALIDATION EVER SAW THEM.
+      * FUNCTION NUMVAL IS USED RATHER THAN A MOVE BECAUSE THE
+      * OPERATOR MAY TYPE THE FREQUENCY WITH AN EXPLICIT DECIMAL
+      * POINT (E.G. "0.5"), WHICH A MOVE INTO A PIC 9V9 FIELD DOES
+      * NOT PARSE THE WAY AN OPERATOR WOULD EXPECT.
+      *
+       2050-CONVERT-FREQUENCY-KEYSTROKES.
+           MOVE 'Y' TO W-VALID-SWITCH
+           COMPUTE W-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL (W-FREQUENCY-ALPHA)
+           IF W-NUMVAL-CHECK NOT = 0
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-FREQUENCY-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC FREQUENCY VALUE' TO W-ERROR-MESSAGE
+               GO TO 2050-EXIT
+           END-IF
+           COMPUTE W-FREQUENCY = FUNCTION NUMVAL (W-FREQUENCY-ALPHA)
+           .
+       2050-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2100-SINGLE-COUNTS-MODE - ONE LOCUS, OBSERVED COUNTS GIVEN
+      *================================================================
+       2100-SINGLE-COUNTS-MODE.
+           ACCEPT W-POP-ID
+           ACCEPT W-AA-COUNT
+           ACCEPT W-AQ-COUNT
+           ACCEPT W-QQ-COUNT
+           PERFORM 5000-DERIVE-FROM-COUNTS THRU 5000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2100-EXIT
+           END-IF
+           PERFORM 4000-VALIDATE-FREQUENCY THRU 4000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2100-EXIT
+           END-IF
+           PERFORM 5100-COMPUTE-GENOTYPE-FREQS THRU 5100-EXIT
+           PERFORM 8000-BUILD-JSON-RESPONSE THRU 8000-EXIT
+           DISPLAY W-RESPONSE
+           PERFORM 6000-CHI-SQUARE-TEST THRU 6000-EXIT
+           DISPLAY W-CHI-DISPLAY-LINE
+           PERFORM 7000-COMPUTE-CONFIDENCE-INTERVAL THRU 7000-EXIT
+           DISPLAY W-CI-DISPLAY-LINE
+           MOVE 'C' TO W-AUDIT-MODE
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+           PERFORM 8600-WRITE-PRINT-REPORT THRU 8600-EXIT
+           PERFORM 8630-WRITE-CI-LINE-TO-REPORT THRU 8630-EXIT
+           PERFORM 8620-WRITE-CHI-LINE-TO-REPORT THRU 8620-EXIT
+           PERFORM 8700-WRITE-EXTRACT-RECORD THRU 8700-EXIT
+           .
+       2100-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2200-SINGLE-THREE-ALLELE-MODE - ONE ABO-STYLE LOCUS
+      *================================================================
+       2200-SINGLE-THREE-ALLELE-MODE.
+           ACCEPT W-POP-ID
+           ACCEPT W-ALLELE-P-ALPHA
+           ACCEPT W-ALLELE-Q-ALPHA
+           ACCEPT W-ALLELE-R-ALPHA
+           PERFORM 2250-CONVERT-ALLELE-KEYSTROKES THRU 2250-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2200-EXIT
+           END-IF
+           PERFORM 4100-VALIDATE-THREE-ALLELE THRU 4100-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 2200-EXIT
+           END-IF
+           PERFORM 5200-COMPUTE-THREE-ALLELE-FREQS THRU 5200-EXIT
+           PERFORM 8100-BUILD-THREE-ALLELE-RESPONSE THRU 8100-EXIT
+           DISPLAY W-RESPONSE-3
+           MOVE 'T' TO W-AUDIT-MODE
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+           .
+       2200-EXIT.
+           EXIT.
+      *
+      * SAME RATIONALE AS 2050-CONVERT-FREQUENCY-KEYSTROKES, APPLIED
+      * TO EACH OF THE THREE ALLELE FREQUENCIES IN TURN.
+      *
+       2250-CONVERT-ALLELE-KEYSTROKES.
+           MOVE 'Y' TO W-VALID-SWITCH
+           COMPUTE W-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL (W-ALLELE-P-ALPHA)
+           IF W-NUMVAL-CHECK NOT = 0
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-P-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 2250-EXIT
+           END-IF
+           COMPUTE W-ALLELE-P = FUNCTION NUMVAL (W-ALLELE-P-ALPHA)
+           COMPUTE W-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL (W-ALLELE-Q-ALPHA)
+           IF W-NUMVAL-CHECK NOT = 0
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-Q-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 2250-EXIT
+           END-IF
+           COMPUTE W-ALLELE-Q = FUNCTION NUMVAL (W-ALLELE-Q-ALPHA)
+           COMPUTE W-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL (W-ALLELE-R-ALPHA)
+           IF W-NUMVAL-CHECK NOT = 0
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-R-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 2250-EXIT
+           END-IF
+           COMPUTE W-ALLELE-R = FUNCTION NUMVAL (W-ALLELE-R-ALPHA)
+           .
+       2250-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3000-BATCH-MODE - PROCESS A DECK OF LOCI FROM INFILE
+      *================================================================
+       3000-BATCH-MODE.
+           PERFORM 3100-BATCH-OPEN-FILES THRU 3100-EXIT
+           IF W-EOF-REACHED
+               GO TO 3000-EXIT
+           END-IF
+           MOVE ZERO TO W-RECORD-COUNT
+           PERFORM 3400-BATCH-READ-RECORD THRU 3400-EXIT
+           PERFORM 3500-BATCH-PROCESS-RECORD THRU 3500-EXIT
+               UNTIL W-EOF-REACHED
+           PERFORM 3700-BATCH-CLOSE-FILES THRU 3700-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *
+      * A NONZERO CHECKPOINT COUNT MEANS THIS IS A RESTARTED RUN, SO
+      * OUTFILE IS EXTENDED RATHER THAN TRUNCATED - OUTPUT ALREADY
+      * WRITTEN FOR RECORDS AT OR BEFORE THE CHECKPOINT MUST SURVIVE.
+      * IF THE EXTEND FAILS (NO PRIOR OUTFILE, E.G. A CHECKPOINT
+      * CARRIED OVER WITHOUT ITS OUTPUT), FALL BACK TO OUTPUT SO THE
+      * JOB STILL RUNS RATHER THAN ABENDING. A MISSING INFILE IS NOT
+      * RECOVERABLE - THERE IS NO DECK TO READ - SO THAT IS REPORTED
+      * AND THE RUN IS SKIPPED WITHOUT TOUCHING ANY OUTPUT OR THE
+      * CHECKPOINT FILE.
+      *
+       3100-BATCH-OPEN-FILES.
+           OPEN INPUT INFILE
+           IF W-INFILE-STATUS NOT = '00'
+               MOVE 'Y' TO W-EOF-SWITCH
+               DISPLAY 'HW-CALCULATOR: INFILE NOT AVAILABLE, STATUS='
+                   W-INFILE-STATUS
+               GO TO 3100-EXIT
+           END-IF
+           IF W-CHECKPOINT-COUNT > 0
+               OPEN EXTEND OUTFILE
+               IF W-OUTFILE-STATUS NOT = '00'
+                   OPEN OUTPUT OUTFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+      *
+      * RESTART SUPPORT - READ LAST CHECKPOINT RECORD COUNT, IF ANY
+      *
+       3200-BATCH-READ-CHECKPOINT.
+           MOVE ZERO TO W-CHECKPOINT-COUNT
+           OPEN INPUT CKPFILE
+           IF W-CKPFILE-STATUS = '00'
+               READ CKPFILE
+                   AT END
+                       MOVE ZERO TO W-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE CK-RECORD-COUNT TO W-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CKPFILE
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+      *
+       3400-BATCH-READ-RECORD.
+           READ INFILE
+               AT END
+                   MOVE 'Y' TO W-EOF-SWITCH
+           END-READ
+           .
+       3400-EXIT.
+           EXIT.
+      *
+      * RECORDS AT OR BEFORE THE LAST CHECKPOINT ARE COUNTED BUT NOT
+      * REPROCESSED, SO A RESUBMITTED JOB PICKS UP WHERE IT LEFT OFF.
+      *
+       3500-BATCH-PROCESS-RECORD.
+           ADD 1 TO W-RECORD-COUNT
+           IF W-RECORD-COUNT > W-CHECKPOINT-COUNT
+               MOVE BI-POP-ID TO W-POP-ID
+               EVALUATE TRUE
+                   WHEN BI-REC-TYPE = 'F'
+                       PERFORM 3510-BATCH-PROCESS-FREQUENCY
+                           THRU 3510-EXIT
+                   WHEN BI-REC-TYPE = 'C'
+                       PERFORM 3520-BATCH-PROCESS-COUNTS
+                           THRU 3520-EXIT
+                   WHEN BI-REC-TYPE = 'T'
+                       PERFORM 3530-BATCH-PROCESS-THREE-ALLELE
+                           THRU 3530-EXIT
+                   WHEN OTHER
+                       MOVE ZERO TO W-LAST-BAD-VALUE
+                       MOVE 'N' TO W-BAD-VALUE-IS-ALPHA
+                       MOVE 'INVALID RECORD TYPE' TO W-ERROR-MESSAGE
+                       PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               END-EVALUATE
+               ADD 1 TO W-SINCE-CHECKPOINT
+               IF W-SINCE-CHECKPOINT >= W-CHECKPOINT-INTERVAL
+                   PERFORM 3600-BATCH-WRITE-CHECKPOINT THRU 3600-EXIT
+                   MOVE ZERO TO W-SINCE-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 3400-BATCH-READ-RECORD THRU 3400-EXIT
+           .
+       3500-EXIT.
+           EXIT.
+      *
+       3510-BATCH-PROCESS-FREQUENCY.
+           MOVE BI-FREQUENCY TO W-FREQUENCY
+           MOVE BI-SAMPLE-N TO W-SAMPLE-N
+           MOVE BI-OBS-AA-COUNT TO W-OBS-AA-COUNT
+           MOVE BI-OBS-AQ-COUNT TO W-OBS-AQ-COUNT
+           MOVE BI-OBS-QQ-COUNT TO W-OBS-QQ-COUNT
+           PERFORM 4000-VALIDATE-FREQUENCY THRU 4000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 3510-EXIT
+           END-IF
+           PERFORM 5100-COMPUTE-GENOTYPE-FREQS THRU 5100-EXIT
+           PERFORM 3550-BATCH-FINISH-TWO-ALLELE THRU 3550-EXIT
+           .
+       3510-EXIT.
+           EXIT.
+      *
+       3520-BATCH-PROCESS-COUNTS.
+           MOVE BI-AA-COUNT TO W-AA-COUNT
+           MOVE BI-AQ-COUNT TO W-AQ-COUNT
+           MOVE BI-QQ-COUNT TO W-QQ-COUNT
+           PERFORM 5000-DERIVE-FROM-COUNTS THRU 5000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 3520-EXIT
+           END-IF
+           PERFORM 4000-VALIDATE-FREQUENCY THRU 4000-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 3520-EXIT
+           END-IF
+           PERFORM 5100-COMPUTE-GENOTYPE-FREQS THRU 5100-EXIT
+           PERFORM 3550-BATCH-FINISH-TWO-ALLELE THRU 3550-EXIT
+           .
+       3520-EXIT.
+           EXIT.
+      *
+       3530-BATCH-PROCESS-THREE-ALLELE.
+           MOVE BI-FREQUENCY TO W-ALLELE-P
+           MOVE BI-Q-FREQUENCY TO W-ALLELE-Q
+           MOVE BI-R-FREQUENCY TO W-ALLELE-R
+           PERFORM 4100-VALIDATE-THREE-ALLELE THRU 4100-EXIT
+           IF W-INPUT-INVALID
+               PERFORM 8800-WRITE-ERROR-RECORD THRU 8800-EXIT
+               GO TO 3530-EXIT
+           END-IF
+           PERFORM 5200-COMPUTE-THREE-ALLELE-FREQS THRU 5200-EXIT
+           PERFORM 8100-BUILD-THREE-ALLELE-RESPONSE THRU 8100-EXIT
+           MOVE W-RESPONSE-3 TO OUTFILE-RECORD
+           WRITE OUTFILE-RECORD
+           MOVE 'T' TO W-AUDIT-MODE
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+           .
+       3530-EXIT.
+           EXIT.
+      *
+       3550-BATCH-FINISH-TWO-ALLELE.
+           PERFORM 8000-BUILD-JSON-RESPONSE THRU 8000-EXIT
+           MOVE W-RESPONSE TO OUTFILE-RECORD
+           WRITE OUTFILE-RECORD
+           IF W-SAMPLE-N > 0
+               PERFORM 7000-COMPUTE-CONFIDENCE-INTERVAL THRU 7000-EXIT
+           END-IF
+           IF W-OBS-AA-COUNT > 0 OR W-OBS-AQ-COUNT > 0
+                   OR W-OBS-QQ-COUNT > 0
+               PERFORM 6000-CHI-SQUARE-TEST THRU 6000-EXIT
+           END-IF
+           MOVE BI-REC-TYPE TO W-AUDIT-MODE
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT
+           PERFORM 8600-WRITE-PRINT-REPORT THRU 8600-EXIT
+           IF W-SAMPLE-N > 0
+               PERFORM 8630-WRITE-CI-LINE-TO-REPORT THRU 8630-EXIT
+           END-IF
+           IF W-OBS-AA-COUNT > 0 OR W-OBS-AQ-COUNT > 0
+                   OR W-OBS-QQ-COUNT > 0
+               PERFORM 8620-WRITE-CHI-LINE-TO-REPORT THRU 8620-EXIT
+           END-IF
+           PERFORM 8700-WRITE-EXTRACT-RECORD THRU 8700-EXIT
+           .
+       3550-EXIT.
+           EXIT.
+      *
+      * CHECKPOINT IS REWRITTEN AS A ONE-RECORD FILE HOLDING THE COUNT
+      * OF INPUT RECORDS SUCCESSFULLY PROCESSED SO FAR.
+      *
+       3600-BATCH-WRITE-CHECKPOINT.
+           MOVE W-RECORD-COUNT TO CK-RECORD-COUNT
+           OPEN OUTPUT CKPFILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CKPFILE
+           .
+       3600-EXIT.
+           EXIT.
+      *
+       3700-BATCH-CLOSE-FILES.
+           PERFORM 3650-BATCH-CLEAR-CHECKPOINT THRU 3650-EXIT
+           CLOSE INFILE
+           CLOSE OUTFILE
+           .
+       3700-EXIT.
+           EXIT.
+      *
+      * REACHING THIS POINT MEANS INFILE HIT END OF FILE NATURALLY -
+      * THE WHOLE DECK WAS PROCESSED, SO THE JOB COMPLETED CLEANLY AND
+      * THERE IS NOTHING LEFT TO RESUME. CKPFILE IS RESET TO ZERO SO
+      * THE NEXT, UNRELATED BATCH INVOCATION STARTS AS A FRESH JOB
+      * INSTEAD OF READING TODAY'S FINAL COUNT AND SKIPPING ITS ENTIRE
+      * DECK AS "ALREADY PROCESSED". A CHECKPOINT COUNT ONLY SURVIVES
+      * TO THE NEXT RUN WHEN THE JOB NEVER GOT HERE AT ALL (KILLED
+      * MID-DECK), WHICH IS THE ONE CASE A RESTART SHOULD HONOR IT.
+      *
+       3650-BATCH-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CK-RECORD-COUNT
+           OPEN OUTPUT CKPFILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CKPFILE
+           .
+       3650-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4000-VALIDATE-FREQUENCY - W-FREQUENCY MUST BE 0 THRU 1
+      *================================================================
+       4000-VALIDATE-FREQUENCY.
+           MOVE 'Y' TO W-VALID-SWITCH
+           IF W-FREQUENCY IS NOT NUMERIC
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-FREQUENCY-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC FREQUENCY VALUE' TO W-ERROR-MESSAGE
+               GO TO 4000-EXIT
+           END-IF
+           IF W-FREQUENCY < 0 OR W-FREQUENCY > 1
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'N' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-FREQUENCY TO W-LAST-BAD-VALUE
+               MOVE 'FREQUENCY OUT OF RANGE 0 TO 1' TO W-ERROR-MESSAGE
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4100-VALIDATE-THREE-ALLELE - P, Q, R MUST SUM TO 1
+      *================================================================
+       4100-VALIDATE-THREE-ALLELE.
+           MOVE 'Y' TO W-VALID-SWITCH
+           IF W-ALLELE-P IS NOT NUMERIC
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-P-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 4100-EXIT
+           END-IF
+           IF W-ALLELE-Q IS NOT NUMERIC
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-Q-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 4100-EXIT
+           END-IF
+           IF W-ALLELE-R IS NOT NUMERIC
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'Y' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-R-ALPHA TO W-LAST-BAD-VALUE-ALPHA
+               MOVE 'NON-NUMERIC ALLELE FREQUENCY' TO W-ERROR-MESSAGE
+               GO TO 4100-EXIT
+           END-IF
+           COMPUTE W-ALLELE-SUM = W-ALLELE-P + W-ALLELE-Q + W-ALLELE-R
+           IF W-ALLELE-SUM < 0.99 OR W-ALLELE-SUM > 1.01
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE 'N' TO W-BAD-VALUE-IS-ALPHA
+               MOVE W-ALLELE-SUM TO W-LAST-BAD-VALUE
+               MOVE 'ALLELE FREQUENCIES DO NOT SUM TO 1'
+                   TO W-ERROR-MESSAGE
+           END-IF
+           .
+       4100-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5000-DERIVE-FROM-COUNTS - P/Q FROM OBSERVED GENOTYPE COUNTS
+      *================================================================
+       5000-DERIVE-FROM-COUNTS.
+           MOVE 'Y' TO W-VALID-SWITCH
+           COMPUTE W-TOTAL-ALLELES =
+               2 * (W-AA-COUNT + W-AQ-COUNT + W-QQ-COUNT)
+           IF W-TOTAL-ALLELES = 0
+               MOVE 'N' TO W-VALID-SWITCH
+               MOVE ZERO TO W-LAST-BAD-VALUE
+               MOVE 'N' TO W-BAD-VALUE-IS-ALPHA
+               MOVE 'ZERO SAMPLE SIZE IN OBSERVED COUNTS'
+                   TO W-ERROR-MESSAGE
+               GO TO 5000-EXIT
+           END-IF
+           COMPUTE W-P-NUMERATOR = (2 * W-AA-COUNT) + W-AQ-COUNT
+           COMPUTE W-FREQUENCY ROUNDED =
+               W-P-NUMERATOR / W-TOTAL-ALLELES
+           COMPUTE W-SAMPLE-N = W-AA-COUNT + W-AQ-COUNT + W-QQ-COUNT
+           MOVE W-AA-COUNT TO W-OBS-AA-COUNT
+           MOVE W-AQ-COUNT TO W-OBS-AQ-COUNT
+           MOVE W-QQ-COUNT TO W-OBS-QQ-COUNT
+           .
+       5000-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5100-COMPUTE-GENOTYPE-FREQS - ORIGINAL TWO-ALLELE HW MATH
+      *================================================================
+       5100-COMPUTE-GENOTYPE-FREQS.
            COMPUTE W-Q-FREQUENCY = 1 - W-FREQUENCY
-           
            COMPUTE W-AA-FREQ = W-FREQUENCY * W-FREQUENCY
            COMPUTE W-AQ-FREQ = 2 * W-FREQUENCY * W-Q-FREQUENCY
            COMPUTE W-QQ-FREQ = W-Q-FREQUENCY * W-Q-FREQUENCY
-           
+           .
+       5100-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5200-COMPUTE-THREE-ALLELE-FREQS - ABO-STYLE TRIALLELIC MATH
+      *================================================================
+       5200-COMPUTE-THREE-ALLELE-FREQS.
+           COMPUTE W-PP-FREQ = W-ALLELE-P * W-ALLELE-P
+           COMPUTE W-QQ3-FREQ = W-ALLELE-Q * W-ALLELE-Q
+           COMPUTE W-RR-FREQ = W-ALLELE-R * W-ALLELE-R
+           COMPUTE W-PQ-FREQ = 2 * W-ALLELE-P * W-ALLELE-Q
+           COMPUTE W-PR-FREQ = 2 * W-ALLELE-P * W-ALLELE-R
+           COMPUTE W-QR-FREQ = 2 * W-ALLELE-Q * W-ALLELE-R
+           .
+       5200-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 6000-CHI-SQUARE-TEST - GOODNESS OF FIT, 1 DEGREE OF FREEDOM
+      *================================================================
+       6000-CHI-SQUARE-TEST.
+           MOVE 'N' TO W-CHI-RESULT-FLAG
+           COMPUTE W-CHI-SAMPLE-N =
+               W-OBS-AA-COUNT + W-OBS-AQ-COUNT + W-OBS-QQ-COUNT
+           IF W-CHI-SAMPLE-N = 0
+               GO TO 6000-EXIT
+           END-IF
+           COMPUTE W-EXP-AA-COUNT = W-AA-FREQ * W-CHI-SAMPLE-N
+           COMPUTE W-EXP-AQ-COUNT = W-AQ-FREQ * W-CHI-SAMPLE-N
+           COMPUTE W-EXP-QQ-COUNT = W-QQ-FREQ * W-CHI-SAMPLE-N
+           MOVE ZERO TO W-CHI-SQUARE-VALUE
+           IF W-EXP-AA-COUNT > 0
+               COMPUTE W-CHI-SQUARE-VALUE ROUNDED =
+                   W-CHI-SQUARE-VALUE +
+                   ((W-OBS-AA-COUNT - W-EXP-AA-COUNT) ** 2)
+                       / W-EXP-AA-COUNT
+           END-IF
+           IF W-EXP-AQ-COUNT > 0
+               COMPUTE W-CHI-SQUARE-VALUE ROUNDED =
+                   W-CHI-SQUARE-VALUE +
+                   ((W-OBS-AQ-COUNT - W-EXP-AQ-COUNT) ** 2)
+                       / W-EXP-AQ-COUNT
+           END-IF
+           IF W-EXP-QQ-COUNT > 0
+               COMPUTE W-CHI-SQUARE-VALUE ROUNDED =
+                   W-CHI-SQUARE-VALUE +
+                   ((W-OBS-QQ-COUNT - W-EXP-QQ-COUNT) ** 2)
+                       / W-EXP-QQ-COUNT
+           END-IF
+           IF W-CHI-SQUARE-VALUE > W-CHI-THRESHOLD
+               MOVE 'D' TO W-CHI-RESULT-FLAG
+               MOVE 'DEVIATES' TO W-CHI-RESULT-TEXT
+           ELSE
+               MOVE 'E' TO W-CHI-RESULT-FLAG
+               MOVE 'IN EQUILIBRIUM' TO W-CHI-RESULT-TEXT
+           END-IF
+           MOVE W-CHI-SQUARE-VALUE TO W-CHI-DISPLAY-WORK
+           MOVE SPACES TO W-CHI-DISPLAY-LINE
+           STRING 'CHI-SQUARE=' DELIMITED BY SIZE
+                  W-CHI-DISPLAY-WORK DELIMITED BY SIZE
+                  ' RESULT=' DELIMITED BY SIZE
+                  W-CHI-RESULT-TEXT DELIMITED BY SIZE
+               INTO W-CHI-DISPLAY-LINE
+           END-STRING
+           .
+       6000-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 7000-COMPUTE-CONFIDENCE-INTERVAL - 95% CI ON W-FREQUENCY
+      *================================================================
+       7000-COMPUTE-CONFIDENCE-INTERVAL.
+           IF W-SAMPLE-N = 0
+               GO TO 7000-EXIT
+           END-IF
+           COMPUTE W-STD-ERROR ROUNDED =
+               FUNCTION SQRT
+                   ((W-FREQUENCY * (1 - W-FREQUENCY))
+                       / (2 * W-SAMPLE-N))
+           COMPUTE W-CI-LOWER = W-FREQUENCY - (1.96 * W-STD-ERROR)
+           COMPUTE W-CI-UPPER = W-FREQUENCY + (1.96 * W-STD-ERROR)
+           IF W-CI-LOWER < 0
+               MOVE 0 TO W-CI-LOWER
+           END-IF
+           IF W-CI-UPPER > 1
+               MOVE 1 TO W-CI-UPPER
+           END-IF
+           MOVE W-CI-LOWER TO W-CI-LOWER-OUT
+           MOVE W-CI-UPPER TO W-CI-UPPER-OUT
+           MOVE W-CI-LOWER-OUT TO W-CI-LOWER-DISP
+           MOVE W-CI-UPPER-OUT TO W-CI-UPPER-DISP
+           MOVE SPACES TO W-CI-DISPLAY-LINE
+           STRING '95% CI=[' DELIMITED BY SIZE
+                  W-CI-LOWER-DISP DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  W-CI-UPPER-DISP DELIMITED BY SIZE
+                  ']' DELIMITED BY SIZE
+               INTO W-CI-DISPLAY-LINE
+           END-STRING
+           .
+       7000-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8000-BUILD-JSON-RESPONSE - ORIGINAL TWO-ALLELE JSON LAYOUT
+      *================================================================
+       8000-BUILD-JSON-RESPONSE.
            MOVE W-AA-FREQ TO W-WORK
            MOVE W-WORK TO W-AA-STR
-           
            MOVE W-AQ-FREQ TO W-WORK
            MOVE W-WORK TO W-AQ-STR
-           
            MOVE W-QQ-FREQ TO W-WORK
            MOVE W-WORK TO W-QQ-STR
-           
-           DISPLAY W-RESPONSE
-           
-           STOP RUN.
\ No newline at end of file
+           .
+       8000-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8100-BUILD-THREE-ALLELE-RESPONSE - SIX GENOTYPE JSON LAYOUT
+      *================================================================
+       8100-BUILD-THREE-ALLELE-RESPONSE.
+           MOVE W-PP-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-PP-STR
+           MOVE W-QQ3-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-QQ3-STR
+           MOVE W-RR-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-RR-STR
+           MOVE W-PQ-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-PQ-STR
+           MOVE W-PR-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-PR-STR
+           MOVE W-QR-FREQ TO W-WORK-3
+           MOVE W-WORK-3 TO W-QR-STR
+           .
+       8100-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8500-WRITE-AUDIT-RECORD - APPEND ONE LINE TO THE AUDIT TRAIL
+      *================================================================
+       8500-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE W-RUN-ID TO AR-RUN-ID
+           MOVE W-POP-ID TO AR-POP-ID
+           MOVE W-AUDIT-MODE TO AR-MODE
+           EVALUATE TRUE
+               WHEN W-AUDIT-MODE-THREE-ALLELE
+                   MOVE W-ALLELE-P TO AR-FREQUENCY
+                   MOVE W-ALLELE-Q TO AR-ALLELE-Q
+                   MOVE W-ALLELE-R TO AR-ALLELE-R
+                   MOVE W-PP-FREQ TO AR-PP-FREQ
+                   MOVE W-QQ3-FREQ TO AR-QQ3-FREQ
+                   MOVE W-RR-FREQ TO AR-RR-FREQ
+                   MOVE W-PQ-FREQ TO AR-PQ-FREQ
+                   MOVE W-PR-FREQ TO AR-PR-FREQ
+                   MOVE W-QR-FREQ TO AR-QR-FREQ
+               WHEN OTHER
+                   MOVE W-FREQUENCY TO AR-FREQUENCY
+                   MOVE W-AA-FREQ TO AR-AA-FREQ
+                   MOVE W-AQ-FREQ TO AR-AQ-FREQ
+                   MOVE W-QQ-FREQ TO AR-QQ-FREQ
+           END-EVALUATE
+           WRITE AUDIT-RECORD
+           .
+       8500-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8600-WRITE-PRINT-REPORT - HUMAN-READABLE DETAIL LINE
+      *================================================================
+       8600-WRITE-PRINT-REPORT.
+           COMPUTE W-PCT-AA-DISP ROUNDED = W-AA-FREQ * 100
+           COMPUTE W-PCT-AQ-DISP ROUNDED = W-AQ-FREQ * 100
+           COMPUTE W-PCT-QQ-DISP ROUNDED = W-QQ-FREQ * 100
+           MOVE SPACES TO PRINT-LINE
+           STRING 'LOCUS/POP: ' DELIMITED BY SIZE
+                  W-POP-ID DELIMITED BY SIZE
+                  '  AA%=' DELIMITED BY SIZE
+                  W-PCT-AA-DISP DELIMITED BY SIZE
+                  '  AQ%=' DELIMITED BY SIZE
+                  W-PCT-AQ-DISP DELIMITED BY SIZE
+                  '  QQ%=' DELIMITED BY SIZE
+                  W-PCT-QQ-DISP DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           .
+       8600-EXIT.
+           EXIT.
+      *
+       8610-WRITE-REPORT-HEADER.
+           MOVE SPACES TO PRINT-LINE
+           STRING 'HARDY-WEINBERG GENOTYPE FREQUENCY REPORT'
+               DELIMITED BY SIZE INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           STRING 'LOCUS/POP   AA-FREQ%   AQ-FREQ%   QQ-FREQ%'
+               DELIMITED BY SIZE INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+       8610-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8620-WRITE-CHI-LINE-TO-REPORT - PERSIST CHI-SQUARE RESULT LINE
+      *   SO IT SURVIVES PAST THE CONSOLE, NOT JUST IN BATCH MODE WHERE
+      *   THERE IS NO CONSOLE TO DISPLAY IT ON.
+      *================================================================
+       8620-WRITE-CHI-LINE-TO-REPORT.
+           MOVE SPACES TO PRINT-LINE
+           MOVE W-CHI-DISPLAY-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+       8620-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8630-WRITE-CI-LINE-TO-REPORT - PERSIST CONFIDENCE INTERVAL LINE
+      *================================================================
+       8630-WRITE-CI-LINE-TO-REPORT.
+           MOVE SPACES TO PRINT-LINE
+           MOVE W-CI-DISPLAY-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+       8630-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8700-WRITE-EXTRACT-RECORD - FIXED-WIDTH FEED FOR STATS PKG
+      *================================================================
+       8700-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE W-POP-ID TO XR-POP-ID
+           MOVE W-CURRENT-DATE TO XR-RUN-DATE
+           MOVE W-FREQUENCY TO XR-P-FREQUENCY
+           MOVE W-Q-FREQUENCY TO XR-Q-FREQUENCY
+           MOVE W-AA-FREQ TO XR-AA-FREQ
+           MOVE W-AQ-FREQ TO XR-AQ-FREQ
+           MOVE W-QQ-FREQ TO XR-QQ-FREQ
+           WRITE EXTRACT-RECORD
+           .
+       8700-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 8800-WRITE-ERROR-RECORD - REJECTED INPUT GOES HERE, NOT OUT
+      *================================================================
+       8800-WRITE-ERROR-RECORD.
+           MOVE SPACES TO ERROR-RECORD
+           ADD 1 TO W-ERROR-COUNT
+           MOVE W-RECORD-COUNT TO ER-RECORD-NUMBER
+           MOVE W-POP-ID TO ER-POP-ID
+           IF W-BAD-VALUE-NON-NUMERIC
+               MOVE W-LAST-BAD-VALUE-ALPHA TO ER-BAD-VALUE-X
+           ELSE
+               MOVE W-LAST-BAD-VALUE TO ER-BAD-VALUE
+           END-IF
+           MOVE W-ERROR-MESSAGE TO ER-MESSAGE
+           WRITE ERROR-RECORD
+           .
+       8800-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 9000-TERMINATE - CLOSE SUPPORT FILES BEFORE STOP RUN
+      *================================================================
+       9000-TERMINATE.
+           CLOSE AUDTFILE
+           CLOSE ERRFILE
+           CLOSE PRTFILE
+           CLOSE XTRFILE
+           .
+       9000-EXIT.
+           EXIT.
